@@ -0,0 +1,59 @@
+//IFTHEN   JOB  (ACCTNO),'DCM THRESHOLD EVAL',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY BATCH STEP TO RUN IFTHEN AGAINST THE DAY'S FILE OF
+//* X VALUES.  RESTART=IFTSTEP CAN BE ADDED TO THE EXEC CARD ON
+//* A RESUBMIT TO RESTART THIS STEP; IFTHEN ITSELF REPOSITIONS
+//* USING THE PARMFILE RESTART SWITCH AND THE CKPTFILE.
+//*--------------------------------------------------------------
+//IFTSTEP  EXEC PGM=IFTHEN
+//STEPLIB  DD   DSN=PROD.IFTHEN.LOADLIB,DISP=SHR
+//PARMFILE DD   DSN=PROD.IFTHEN.PARMCARD,DISP=SHR
+//INFILE   DD   DSN=PROD.IFTHEN.DAILY.INPUT,DISP=SHR
+//AUDITOUT DD   DSN=PROD.IFTHEN.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJECTS  DD   DSN=PROD.IFTHEN.REJECTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//ALERTOUT DD   DSN=PROD.IFTHEN.ALERTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CKPTFILE DD   DSN=PROD.IFTHEN.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RPTFILE  DD   SYSOUT=*,DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*--------------------------------------------------------------
+//* FLAG A GENUINE IFTSTEP FAILURE (ABEND, OR RC 8 - PARMFILE
+//* MISSING) FOR A DOWNSTREAM JOB THAT ONLY LOOKS AT THE CATALOGED
+//* DATASET.  RC 4 (REJECTS ON FILE) IS A ROUTINE DATA-QUALITY
+//* CONDITION, NOT A FAILURE, SO IT DELIBERATELY DOES NOT SET THIS
+//* FLAG - BYPASS WHEN RC IS 4 OR LESS.  EVEN IS REQUIRED TOO -
+//* WITHOUT IT, THIS STEP WOULD BE FLUSHED LIKE ANY OTHER STEP IF
+//* IFTSTEP ABENDED, AND THE FLAG WOULD NEVER GET WRITTEN FOR THE
+//* ONE CASE IT MATTERS MOST.  A GENUINE IFTSTEP ABEND STILL SHOWS
+//* UP IN SYSUDUMP/THE SYSTEM COMPLETION CODE AS WELL.
+//*--------------------------------------------------------------
+//IFTCKCC  EXEC PGM=IEFBR14,COND=((4,LE,IFTSTEP),EVEN)
+//DD1      DD   DSN=PROD.IFTHEN.ABEND.FLAG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//*--------------------------------------------------------------
+//* OPTIONAL MAINTENANCE STEP - ONLY RUN WHEN AN ANALYST HAS
+//* DROPPED A TRANSACTION INTO PROD.IFTHEN.MAINT.TXN FOR THIS
+//* CYCLE; OTHERWISE MAINTIN IS EMPTY AND IFTMAINT REWRITES
+//* PARMFILE UNCHANGED.
+//*--------------------------------------------------------------
+//IFTMNT   EXEC PGM=IFTMAINT,COND=(4,LT,IFTSTEP)
+//STEPLIB  DD   DSN=PROD.IFTHEN.LOADLIB,DISP=SHR
+//PARMFILE DD   DSN=PROD.IFTHEN.PARMCARD,DISP=OLD
+//MAINTIN  DD   DSN=PROD.IFTHEN.MAINT.TXN,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
