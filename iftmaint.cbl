@@ -0,0 +1,187 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. IFTMAINT.
+000030 AUTHOR. D. ORICM.
+000040 INSTALLATION. DAILY BATCH PROCESSING.
+000050 DATE-WRITTEN. 03/11/2019.
+000060 DATE-COMPILED.
+000070 REMARKS.
+000080*----------------------------------------------------------------
+000090*   ONLINE-STYLE MAINTENANCE TRANSACTION FOR THE IFTHEN
+000100*   PARAMETER RECORD (IFTPARM.CPY).  AN OPERATIONS ANALYST
+000110*   SUPPLIES ONE MAINTENANCE TRANSACTION ON MAINTIN TO CHANGE
+000120*   THE THRESHOLD, THE LOW-BAND CUTOFF OR THE RESTART SWITCH.
+000130*   THE CURRENT AND NEW VALUES ARE BOTH DISPLAYED SO THE
+000140*   ANALYST CAN CONFIRM THE CHANGE TOOK EFFECT, AND THE SAME
+000150*   PARMFILE RECORD IS REWRITTEN IN PLACE FOR THE NEXT IFTHEN
+000160*   RUN TO PICK UP - NO PROGRAM RECOMPILE IS NEEDED TO CHANGE
+000170*   THE THRESHOLD.
+000180*
+000190*   MODIFICATION HISTORY.
+000200*   DATE       INIT  DESCRIPTION
+000210*   ---------  ----  ----------------------------------------
+000220*   03/11/2019 DCM   ORIGINAL VERSION.
+000230*   03/18/2019 DCM   REWRITE PARMFILE IN PLACE THROUGH A SINGLE
+000240*                    I-O FD INSTEAD OF A SEPARATE OUTPUT DSN -
+000250*                    AVOIDS ALLOCATING THE SAME DATASET TWICE
+000260*                    IN ONE STEP.  ADDED 0-9 RANGE EDIT ON NEW
+000270*                    THRESHOLD/LOW-CUTOFF VALUES.
+000271*   03/21/2019 DCM   RESTART SWITCH CHANGE NOW DISPLAYS AN
+000272*                    IFM0097E MESSAGE AND LEAVES THE SWITCH
+000273*                    UNCHANGED ON AN INVALID NEW VALUE, INSTEAD OF
+000274*                    DISPLAYING IFM0012I AS IF IT HAD BEEN SET.
+000275*   03/25/2019 DCM   A NEW THRESHOLD OR LOW CUTOFF IS NOW ALSO
+000276*                    REJECTED IF IT WOULD LEAVE LOW CUTOFF >=
+000277*                    THRESHOLD - PREVIOUSLY TWO SEPARATE, EACH
+000278*                    INDIVIDUALLY VALID, TRANSACTIONS COULD
+000279*                    TOGETHER MAKE THE MEDIUM BAND UNREACHABLE.
+000280*----------------------------------------------------------------
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM-370.
+000320 OBJECT-COMPUTER. IBM-370.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT PARM-FILE ASSIGN TO PARMFILE
+000360         ORGANIZATION IS SEQUENTIAL.
+000370     SELECT MAINT-TXN-FILE ASSIGN TO MAINTIN
+000380         ORGANIZATION IS SEQUENTIAL.
+000390 
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  PARM-FILE
+000430     RECORDING MODE IS F.
+000440     COPY IFTPARM.
+000450 
+000460 FD  MAINT-TXN-FILE
+000470     RECORDING MODE IS F.
+000480     COPY IFTMTXN.
+000490 
+000500 WORKING-STORAGE SECTION.
+000510 01  MNT-SWITCHES.
+000520     05  MNT-TXN-EOF-SW              PIC X(01) VALUE 'N'.
+000530         88  MNT-TXN-EOF                 VALUE 'Y'.
+000540     05  MNT-PARM-READ-SW            PIC X(01) VALUE 'N'.
+000550         88  MNT-PARM-WAS-READ           VALUE 'Y'.
+000560     05  MNT-VALUE-VALID-SW          PIC X(01) VALUE 'N'.
+000570         88  MNT-VALUE-VALID             VALUE 'Y'.
+000580 
+000590 01  MNT-WORK-PARMS.
+000600     05  MNT-THRESHOLD               PIC 9(02) VALUE 07.
+000610     05  MNT-LOW-CUTOFF              PIC 9(02) VALUE 03.
+000620     05  MNT-RESTART-SW              PIC X(01) VALUE 'N'.
+000630 
+000640 01  MNT-WORK-NEW-VALUE              PIC 9(02).
+000650 
+000660 PROCEDURE DIVISION.
+000670 0000-MAINLINE.
+000680     PERFORM 1000-INITIALIZE
+000690         THRU 1000-INITIALIZE-EXIT.
+000700     PERFORM 2000-APPLY-TRANSACTION
+000710         THRU 2000-APPLY-TRANSACTION-EXIT
+000720         UNTIL MNT-TXN-EOF.
+000730     PERFORM 8000-FINALIZE
+000740         THRU 8000-FINALIZE-EXIT.
+000750     GOBACK.
+000760 
+000770 1000-INITIALIZE.
+000780     OPEN I-O PARM-FILE.
+000790     READ PARM-FILE
+000800         AT END
+000810             DISPLAY 'IFM0001E PARMFILE EMPTY - USING DEFAULTS'
+000820     NOT AT END
+000830             MOVE 'Y' TO MNT-PARM-READ-SW
+000840     END-READ.
+000850     IF MNT-PARM-WAS-READ AND IFT-PARM-THRESHOLD NUMERIC
+000860         MOVE IFT-PARM-THRESHOLD TO MNT-THRESHOLD
+000870         MOVE IFT-PARM-LOW-CUTOFF TO MNT-LOW-CUTOFF
+000880         MOVE IFT-PARM-RESTART-SW TO MNT-RESTART-SW
+000890     END-IF.
+000900     DISPLAY 'IFM0002I CURRENT THRESHOLD   = ' MNT-THRESHOLD.
+000910     DISPLAY 'IFM0003I CURRENT LOW CUTOFF  = ' MNT-LOW-CUTOFF.
+000920     DISPLAY 'IFM0004I CURRENT RESTART SW  = ' MNT-RESTART-SW.
+000930     OPEN INPUT MAINT-TXN-FILE.
+000940     PERFORM 1100-READ-TRANSACTION
+000950         THRU 1100-READ-TRANSACTION-EXIT.
+000960 1000-INITIALIZE-EXIT.
+000970     EXIT.
+000980 
+000990 1100-READ-TRANSACTION.
+001000     READ MAINT-TXN-FILE
+001010         AT END
+001020             MOVE 'Y' TO MNT-TXN-EOF-SW
+001030     END-READ.
+001040 1100-READ-TRANSACTION-EXIT.
+001050     EXIT.
+001060 
+001070 2000-APPLY-TRANSACTION.
+001080     MOVE ZERO TO MNT-WORK-NEW-VALUE.
+001090     MOVE 'N' TO MNT-VALUE-VALID-SW.
+001100     IF IFT-MTXN-NEW-VALUE NUMERIC
+001110         MOVE IFT-MTXN-NEW-VALUE TO MNT-WORK-NEW-VALUE
+001120         IF MNT-WORK-NEW-VALUE <= 9
+001130             MOVE 'Y' TO MNT-VALUE-VALID-SW
+001140         END-IF
+001150     END-IF.
+001160     EVALUATE TRUE
+001170         WHEN IFT-MTXN-SET-THRESHOLD
+001171             IF MNT-VALUE-VALID AND
+001172                MNT-WORK-NEW-VALUE > MNT-LOW-CUTOFF
+001173                 MOVE MNT-WORK-NEW-VALUE TO MNT-THRESHOLD
+001174                 DISPLAY 'IFM0010I NEW THRESHOLD       = '
+001175                     MNT-THRESHOLD
+001176             ELSE
+001177                 IF MNT-VALUE-VALID
+001178                     DISPLAY 'IFM0097E THRESHOLD MUST EXCEED'
+001179                         ' LOW CUTOFF - IGNORED'
+001180                 ELSE
+001181                     DISPLAY
+001182                     'IFM0097E INVALID THRESHOLD (0-9) - IGNORED'
+001183                 END-IF
+001184             END-IF
+001190         WHEN IFT-MTXN-SET-LOW-CUTOFF
+001191             IF MNT-VALUE-VALID AND
+001192                MNT-WORK-NEW-VALUE < MNT-THRESHOLD
+001193                 MOVE MNT-WORK-NEW-VALUE TO MNT-LOW-CUTOFF
+001194                 DISPLAY 'IFM0011I NEW LOW CUTOFF      = '
+001195                     MNT-LOW-CUTOFF
+001196             ELSE
+001197                 IF MNT-VALUE-VALID
+001198                     DISPLAY 'IFM0097E LOW CUTOFF MUST BE'
+001199                         ' BELOW THRESHOLD - IGNORED'
+001200                 ELSE
+001201                     DISPLAY
+001202                     'IFM0097E INVALID LOW CUTOFF (0-9) - IGNORED'
+001203                 END-IF
+001204             END-IF
+001210         WHEN IFT-MTXN-SET-RESTART-SW
+001211             IF IFT-MTXN-NEW-VALUE (1:1) = 'Y' OR
+001212                IFT-MTXN-NEW-VALUE (1:1) = 'N'
+001213                 MOVE IFT-MTXN-NEW-VALUE (1:1) TO MNT-RESTART-SW
+001214                 DISPLAY 'IFM0012I NEW RESTART SWITCH  = '
+001215                     MNT-RESTART-SW
+001216             ELSE
+001217                 DISPLAY
+001218                 'IFM0097E INVALID RESTART SWITCH (Y/N) - IGNORED'
+001219             END-IF
+001220         WHEN OTHER
+001230             DISPLAY 'IFM0099E UNKNOWN FUNCTION CODE - IGNORED'
+001240     END-EVALUATE.
+001450     PERFORM 1100-READ-TRANSACTION
+001460         THRU 1100-READ-TRANSACTION-EXIT.
+001470 2000-APPLY-TRANSACTION-EXIT.
+001480     EXIT.
+001490 
+001500 8000-FINALIZE.
+001510     CLOSE MAINT-TXN-FILE.
+001520     IF MNT-PARM-WAS-READ
+001530         MOVE MNT-THRESHOLD TO IFT-PARM-THRESHOLD
+001540         MOVE MNT-LOW-CUTOFF TO IFT-PARM-LOW-CUTOFF
+001550         MOVE MNT-RESTART-SW TO IFT-PARM-RESTART-SW
+001560         REWRITE IFT-PARM-RECORD
+001570         DISPLAY 'IFM0098I PARMFILE UPDATED FOR NEXT IFTHEN RUN'
+001580     ELSE
+001590         DISPLAY 'IFM0096E NO PARMFILE RECORD TO REWRITE'
+001600     END-IF.
+001610     CLOSE PARM-FILE.
+001620 8000-FINALIZE-EXIT.
+001630     EXIT.
