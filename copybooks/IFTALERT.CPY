@@ -0,0 +1,14 @@
+000010*----------------------------------------------------------------
+000020* IFTALERT.CPY
+000030* OUTBOUND INTERFACE RECORD - ONE ROW PER EXCEPTION (X GREATER
+000040* THAN THE CURRENT THRESHOLD) FOR PICKUP BY A DOWNSTREAM
+000050* ALERTING OR TICKETING JOB.
+000060*----------------------------------------------------------------
+000070 01  IFT-ALERT-RECORD.
+000080     05  IFT-ALERT-SEQ-NO            PIC 9(06).
+000090     05  IFT-ALERT-X-VALUE           PIC 9(01).
+000100     05  IFT-ALERT-THRESHOLD         PIC 9(02).
+000110     05  IFT-ALERT-SEVERITY          PIC X(08).
+000120     05  IFT-ALERT-RUN-DATE          PIC 9(08).
+000130     05  IFT-ALERT-RUN-TIME          PIC 9(08).
+000140     05  FILLER                      PIC X(47).
