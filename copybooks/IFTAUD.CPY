@@ -0,0 +1,13 @@
+000010*----------------------------------------------------------------
+000020* IFTAUD.CPY
+000030* AUDIT TRAIL RECORD - ONE ROW WRITTEN FOR EVERY X VALUE
+000040* EVALUATED BY IFTHEN, REGARDLESS OF OUTCOME.
+000050*----------------------------------------------------------------
+000060 01  IFT-AUDIT-RECORD.
+000070     05  IFT-AUDIT-SEQ-NO            PIC 9(06).
+000080     05  IFT-AUDIT-X-VALUE           PIC 9(01).
+000090     05  IFT-AUDIT-THRESHOLD         PIC 9(02).
+000100     05  IFT-AUDIT-RESULT            PIC X(08).
+000110     05  IFT-AUDIT-RUN-DATE          PIC 9(08).
+000120     05  IFT-AUDIT-RUN-TIME          PIC 9(08).
+000130     05  FILLER                      PIC X(47).
