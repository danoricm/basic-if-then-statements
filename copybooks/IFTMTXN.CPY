@@ -0,0 +1,13 @@
+000010*----------------------------------------------------------------
+000020* IFTMTXN.CPY
+000030* MAINTENANCE TRANSACTION READ BY IFTMAINT TO CHANGE A SINGLE
+000040* FIELD OF THE IFTHEN PARAMETER RECORD (IFTPARM.CPY) WITHOUT A
+000050* PROGRAM RECOMPILE.
+000060*----------------------------------------------------------------
+000070 01  IFT-MAINT-TXN.
+000080     05  IFT-MTXN-FUNCTION           PIC X(01).
+000090         88  IFT-MTXN-SET-THRESHOLD      VALUE 'T'.
+000100         88  IFT-MTXN-SET-LOW-CUTOFF     VALUE 'L'.
+000110         88  IFT-MTXN-SET-RESTART-SW     VALUE 'R'.
+000120     05  IFT-MTXN-NEW-VALUE          PIC X(02).
+000130     05  FILLER                      PIC X(77).
