@@ -0,0 +1,22 @@
+000010*----------------------------------------------------------------
+000020* IFTCKPT.CPY
+000030* CHECKPOINT RECORD - APPENDED TO THE CHECKPOINT FILE AT THE
+000040* INTERVAL COUNTED BY IFT-CKPT-INTERVAL IN IFTHEN.  ON RESTART
+000050* THE LAST RECORD ON THIS FILE GIVES THE LAST SEQUENCE NUMBER
+000060* SUCCESSFULLY PROCESSED, AND THE RUNNING ACCUMULATORS SO THE
+000061* SUMMARY REPORT CAN BE CARRIED FORWARD ACROSS A RESTART RATHER
+000062* THAN RESTATED FOR ONLY THE RESUMED SEGMENT.
+000070*----------------------------------------------------------------
+000080 01  IFT-CKPT-RECORD.
+000090     05  IFT-CKPT-LAST-SEQ-NO        PIC 9(06).
+000100     05  IFT-CKPT-RUN-DATE           PIC 9(08).
+000110     05  IFT-CKPT-RUN-TIME           PIC 9(08).
+000111     05  IFT-CKPT-RECORDS-READ       PIC 9(06).
+000112     05  IFT-CKPT-RECORDS-REJECTED   PIC 9(06).
+000113     05  IFT-CKPT-RECORDS-LOW        PIC 9(06).
+000114     05  IFT-CKPT-RECORDS-MEDIUM     PIC 9(06).
+000115     05  IFT-CKPT-RECORDS-HIGH       PIC 9(06).
+000116     05  IFT-CKPT-HIGH-VALUE-SEEN    PIC 9(01).
+000117     05  IFT-CKPT-LOW-VALUE-SEEN     PIC 9(01).
+000118     05  IFT-CKPT-FIRST-VALUE-SW     PIC X(01).
+000120     05  FILLER                      PIC X(25).
