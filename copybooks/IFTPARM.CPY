@@ -0,0 +1,14 @@
+000010*----------------------------------------------------------------
+000020* IFTPARM.CPY
+000030* PARAMETER CARD LAYOUT FOR THE IFTHEN THRESHOLD-EVALUATION RUN.
+000040* REPLACES THE HARDCODED THRESHOLD/BAND LITERALS FORMERLY CODED
+000050* DIRECTLY IN THE PROCEDURE DIVISION.  MAINTAINED ONLINE BY THE
+000060* IFTMAINT TRANSACTION (SEE IFTMAINT.CBL).
+000070*----------------------------------------------------------------
+000080 01  IFT-PARM-RECORD.
+000090     05  IFT-PARM-THRESHOLD          PIC 9(02).
+000100     05  IFT-PARM-LOW-CUTOFF         PIC 9(02).
+000110     05  IFT-PARM-RESTART-SW         PIC X(01).
+000120         88  IFT-RESTART-REQUESTED       VALUE 'Y'.
+000130         88  IFT-RESTART-NOT-REQUESTED   VALUE 'N'.
+000140     05  FILLER                      PIC X(75).
