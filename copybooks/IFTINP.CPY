@@ -0,0 +1,10 @@
+000010*----------------------------------------------------------------
+000020* IFTINP.CPY
+000030* INPUT TRANSACTION RECORD - ONE X VALUE PER RECORD.  THE
+000040* SEQUENCE NUMBER SUPPORTS THE CHECKPOINT/RESTART LOGIC IN
+000050* IFTHEN SO A RERUN CAN SKIP RECORDS ALREADY PROCESSED.
+000060*----------------------------------------------------------------
+000070 01  IFT-INPUT-RECORD.
+000080     05  IFT-INPUT-SEQ-NO            PIC 9(06).
+000090     05  IFT-INPUT-X-VALUE           PIC X(01).
+000100     05  FILLER                      PIC X(73).
