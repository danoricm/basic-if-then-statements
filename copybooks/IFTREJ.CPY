@@ -0,0 +1,11 @@
+000010*----------------------------------------------------------------
+000020* IFTREJ.CPY
+000030* REJECT RECORD - WRITTEN WHEN AN INPUT X VALUE FAILS THE
+000040* DOMAIN EDIT IN 2100-VALIDATE-INPUT OF IFTHEN.
+000050*----------------------------------------------------------------
+000060 01  IFT-REJECT-RECORD.
+000070     05  IFT-REJECT-SEQ-NO           PIC 9(06).
+000080     05  IFT-REJECT-RAW-VALUE        PIC X(01).
+000090     05  IFT-REJECT-REASON-CODE      PIC X(04).
+000100     05  IFT-REJECT-REASON-TEXT      PIC X(30).
+000110     05  FILLER                      PIC X(39).
