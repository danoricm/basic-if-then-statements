@@ -1,12 +1,483 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. IfThen.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 x PIC 9 VALUE 5.
-
-       PROCEDURE DIVISION.
-           IF x > 7 THEN
-               DISPLAY "x is greater than 7"
-           END-IF.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. IFTHEN.
+000030 AUTHOR. D. ORICM.
+000040 INSTALLATION. DAILY BATCH PROCESSING.
+000050 DATE-WRITTEN. 01/05/2019.
+000060 DATE-COMPILED.
+000070 REMARKS.
+000080*----------------------------------------------------------------
+000090*   THRESHOLD-BASED CLASSIFICATION OF A FILE OF SINGLE-DIGIT X
+000100*   VALUES.  READS A PARAMETER CARD TO PICK UP THE THRESHOLD,
+000110*   THE LOW-BAND CUTOFF AND A RESTART SWITCH, THEN READS AND
+000120*   CLASSIFIES EVERY RECORD ON THE INPUT FILE AS LOW, MEDIUM
+000130*   OR HIGH, WRITING AN AUDIT RECORD FOR EACH EVALUATION, A
+000140*   REJECT RECORD FOR EACH RECORD THAT FAILS DOMAIN EDITING,
+000150*   AN ALERT RECORD FOR EACH HIGH EXCEPTION, PERIODIC
+000160*   CHECKPOINTS, AND A SUMMARY REPORT AT END OF RUN.
+000170*
+000180*   MODIFICATION HISTORY.
+000190*   DATE       INIT  DESCRIPTION
+000200*   ---------  ----  ----------------------------------------
+000210*   01/05/2019 DCM   ORIGINAL ONE-SHOT VERSION.
+000220*   02/11/2019 DCM   EXTERNALIZED THRESHOLD VIA PARAMETER CARD.
+000230*   02/11/2019 DCM   CONVERTED TO BATCH PROCESSING OF INFILE.
+000240*   02/18/2019 DCM   ADDED ELSE BRANCH / LOW-MEDIUM-HIGH BANDS.
+000250*   02/18/2019 DCM   ADDED AUDIT TRAIL RECORD PER EVALUATION.
+000260*   02/25/2019 DCM   ADDED INPUT DOMAIN EDIT AND REJECT FILE.
+000270*   03/04/2019 DCM   ADDED CHECKPOINT/RESTART PROCESSING.
+000280*   03/11/2019 DCM   ADDED END-OF-RUN SUMMARY REPORT.
+000290*   03/11/2019 DCM   ADDED OUTBOUND ALERT INTERFACE FILE.
+000300*   03/14/2019 DCM   RESTART NOW EXTENDS AUDIT/REJECT/ALERT FILES
+000310*                    INSTEAD OF TRUNCATING THEM.
+000311*   03/18/2019 DCM   CHECKPOINT NOW CARRIES THE RUN ACCUMULATORS
+000312*                    SO A RESTART'S SUMMARY REPORT COVERS THE
+000313*                    WHOLE DAY, NOT JUST THE RESUMED SEGMENT.
+000314*                    DROPPED THE UNREACHABLE 0-9 RANGE CHECK ON A
+000315*                    ONE-BYTE NUMERIC FIELD.
+000316*   03/21/2019 DCM   SET RETURN-CODE AT END OF RUN (8 = PARMFILE
+000317*                    MISSING, 4 = REJECTS ON FILE) SO THE IFTCKCC
+000318*                    FLAG STEP HAS A REAL CONDITION TO TEST.
+000319*                    SUMMARY REPORT NO LONGER PRINTS THE HIGH/LOW
+000320*                    VALUE SENTINELS WHEN NO RECORD WAS EVALUATED.
+000321*----------------------------------------------------------------
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER. IBM-370.
+000360 OBJECT-COMPUTER. IBM-370.
+000370 SPECIAL-NAMES.
+000380     C01 IS TO-NEW-PAGE.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT PARM-FILE ASSIGN TO PARMFILE
+000420         ORGANIZATION IS SEQUENTIAL.
+000430     SELECT INPUT-FILE ASSIGN TO INFILE
+000440         ORGANIZATION IS SEQUENTIAL.
+000450     SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+000460         ORGANIZATION IS SEQUENTIAL.
+000470     SELECT REJECT-FILE ASSIGN TO REJECTS
+000480         ORGANIZATION IS SEQUENTIAL.
+000490     SELECT ALERT-FILE ASSIGN TO ALERTOUT
+000500         ORGANIZATION IS SEQUENTIAL.
+000510     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+000520         ORGANIZATION IS SEQUENTIAL.
+000530     SELECT REPORT-FILE ASSIGN TO RPTFILE
+000540         ORGANIZATION IS SEQUENTIAL.
+000550 
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580 FD  PARM-FILE
+000590     RECORDING MODE IS F.
+000600     COPY IFTPARM.
+000610 
+000620 FD  INPUT-FILE
+000630     RECORDING MODE IS F.
+000640     COPY IFTINP.
+000650 
+000660 FD  AUDIT-FILE
+000670     RECORDING MODE IS F.
+000680     COPY IFTAUD.
+000690 
+000700 FD  REJECT-FILE
+000710     RECORDING MODE IS F.
+000720     COPY IFTREJ.
+000730 
+000740 FD  ALERT-FILE
+000750     RECORDING MODE IS F.
+000760     COPY IFTALERT.
+000770 
+000780 FD  CHECKPOINT-FILE
+000790     RECORDING MODE IS F.
+000800     COPY IFTCKPT.
+000810 
+000820 FD  REPORT-FILE
+000830     RECORDING MODE IS F.
+000840 01  RPT-PRINT-LINE              PIC X(132).
+000850 
+000860 WORKING-STORAGE SECTION.
+000870 01  IFT-SWITCHES.
+000880     05  IFT-INPUT-EOF-SW            PIC X(01) VALUE 'N'.
+000890         88  IFT-INPUT-EOF               VALUE 'Y'.
+000900     05  IFT-CKPT-EOF-SW             PIC X(01) VALUE 'N'.
+000910         88  IFT-CKPT-EOF                VALUE 'Y'.
+000920     05  IFT-SKIPPING-SW             PIC X(01) VALUE 'N'.
+000930         88  IFT-STILL-SKIPPING           VALUE 'Y'.
+000931     05  IFT-PARM-MISSING-SW        PIC X(01) VALUE 'N'.
+000932         88  IFT-PARM-MISSING            VALUE 'Y'.
+000940 
+000950 01  IFT-CURRENT-PARMS.
+000960     05  IFT-THRESHOLD               PIC 9(02) VALUE 07.
+000970     05  IFT-LOW-CUTOFF              PIC 9(02) VALUE 03.
+000980     05  IFT-RESTART-SW              PIC X(01) VALUE 'N'.
+000990 
+001000 01  IFT-CURRENT-X.
+001010     05  IFT-X-NUMERIC               PIC 9(01).
+001020     05  IFT-X-RESULT                PIC X(08).
+001030 
+001040 01  IFT-CKPT-WORK.
+001041*        CHECKPOINTING EVERY RECORD (RATHER THAN EVERY N-TH)
+001042*        KEEPS THE RESTART WINDOW TO AT MOST THE ONE RECORD
+001043*        IN FLIGHT WHEN AN ABEND HITS - AUDIT/REJECT/ALERT ARE
+001044*        EXTENDED, NOT TRUNCATED, ON RESTART, SO A WIDER
+001045*        WINDOW WOULD MEAN REPROCESSING (AND RE-WRITING) EVERY
+001046*        RECORD SINCE THE LAST CHECKPOINT.
+001050     05  IFT-CKPT-INTERVAL           PIC 9(03) VALUE 001.
+001060     05  IFT-CKPT-COUNTER            PIC 9(03) VALUE ZERO.
+001070     05  IFT-LAST-RESTART-SEQ        PIC 9(06) VALUE ZERO.
+001080     05  IFT-LAST-PROCESSED-SEQ      PIC 9(06) VALUE ZERO.
+001090 
+001100 01  IFT-RUN-DATE-TIME.
+001110     05  IFT-RUN-DATE                PIC 9(08).
+001120     05  IFT-RUN-TIME                PIC 9(08).
+001130 
+001140 01  IFT-ACCUMULATORS.
+001150     05  IFT-RECORDS-READ            PIC 9(06) VALUE ZERO.
+001160     05  IFT-RECORDS-REJECTED        PIC 9(06) VALUE ZERO.
+001170     05  IFT-RECORDS-LOW             PIC 9(06) VALUE ZERO.
+001180     05  IFT-RECORDS-MEDIUM          PIC 9(06) VALUE ZERO.
+001190     05  IFT-RECORDS-HIGH            PIC 9(06) VALUE ZERO.
+001200     05  IFT-HIGH-VALUE-SEEN         PIC 9(01) VALUE ZERO.
+001210     05  IFT-LOW-VALUE-SEEN          PIC 9(01) VALUE 9.
+001220     05  IFT-FIRST-VALUE-SW          PIC X(01) VALUE 'Y'.
+001230         88  IFT-FIRST-VALUE             VALUE 'Y'.
+001240 
+001250 01  IFT-REPORT-LINES.
+001260     05  IFT-HDG-LINE-1.
+001270         10  FILLER                  PIC X(40) VALUE SPACES.
+001280         10  FILLER                  PIC X(35)
+001290             VALUE 'IFTHEN THRESHOLD EVALUATION REPORT'.
+001300     05  IFT-HDG-LINE-2.
+001310         10  FILLER                  PIC X(10) VALUE 'RUN DATE: '.
+001320         10  IFT-HDG-DATE            PIC 9(08).
+001330         10  FILLER                  PIC X(10) VALUE SPACES.
+001340         10  FILLER                  PIC X(10) VALUE 'RUN TIME: '.
+001350         10  IFT-HDG-TIME            PIC 9(08).
+001360     05  IFT-DET-LINE.
+001370         10  IFT-DET-LABEL           PIC X(40).
+001380         10  IFT-DET-VALUE           PIC ZZZ,ZZ9.
+001381         10  IFT-DET-VALUE-TEXT REDEFINES IFT-DET-VALUE
+001382                                     PIC X(07).
+001390 
+001400 PROCEDURE DIVISION.
+001410 0000-MAINLINE.
+001420     PERFORM 1000-INITIALIZE
+001430         THRU 1000-INITIALIZE-EXIT.
+001440     PERFORM 2000-PROCESS-ONE-RECORD
+001450         THRU 2000-PROCESS-ONE-RECORD-EXIT
+001460         UNTIL IFT-INPUT-EOF.
+001470     PERFORM 8000-FINALIZE
+001480         THRU 8000-FINALIZE-EXIT.
+001490     GOBACK.
+001500 
+001510 1000-INITIALIZE.
+001520     ACCEPT IFT-RUN-DATE FROM DATE YYYYMMDD.
+001530     ACCEPT IFT-RUN-TIME FROM TIME.
+001540     OPEN INPUT PARM-FILE.
+001550     READ PARM-FILE
+001560         AT END
+001570             DISPLAY 'IFT0001E PARMFILE EMPTY - USING DEFAULTS'
+001575             MOVE 'Y' TO IFT-PARM-MISSING-SW
+001580     END-READ.
+001590     IF IFT-PARM-THRESHOLD NUMERIC
+001600         MOVE IFT-PARM-THRESHOLD TO IFT-THRESHOLD
+001610         MOVE IFT-PARM-LOW-CUTOFF TO IFT-LOW-CUTOFF
+001620         MOVE IFT-PARM-RESTART-SW TO IFT-RESTART-SW
+001630     END-IF.
+001640     CLOSE PARM-FILE.
+001650     DISPLAY 'IFT0002I THRESHOLD IN EFFECT    = ' IFT-THRESHOLD.
+001660     DISPLAY 'IFT0003I LOW CUTOFF IN EFFECT   = ' IFT-LOW-CUTOFF.
+001670     OPEN INPUT INPUT-FILE.
+001680     OPEN OUTPUT REPORT-FILE.
+001690     IF IFT-RESTART-SW = 'Y'
+001700         PERFORM 1100-READ-CHECKPOINT
+001710             THRU 1100-READ-CHECKPOINT-EXIT
+001720         OPEN EXTEND CHECKPOINT-FILE
+001730         OPEN EXTEND AUDIT-FILE
+001740         OPEN EXTEND REJECT-FILE
+001750         OPEN EXTEND ALERT-FILE
+001760         IF IFT-LAST-RESTART-SEQ > ZERO
+001770             MOVE 'Y' TO IFT-SKIPPING-SW
+001780         END-IF
+001790     ELSE
+001800         OPEN OUTPUT CHECKPOINT-FILE
+001810         OPEN OUTPUT AUDIT-FILE
+001820         OPEN OUTPUT REJECT-FILE
+001830         OPEN OUTPUT ALERT-FILE
+001840     END-IF.
+001850     PERFORM 1200-WRITE-REPORT-HEADING
+001860         THRU 1200-WRITE-REPORT-HEADING-EXIT.
+001870     PERFORM 1300-READ-INPUT
+001880         THRU 1300-READ-INPUT-EXIT.
+001890 1000-INITIALIZE-EXIT.
+001900     EXIT.
+001910 
+001920 1100-READ-CHECKPOINT.
+001930     OPEN INPUT CHECKPOINT-FILE.
+001940 1100-READ-CHECKPOINT-LOOP.
+001950     READ CHECKPOINT-FILE
+001960         AT END
+001970             MOVE 'Y' TO IFT-CKPT-EOF-SW
+001980             GO TO 1100-READ-CHECKPOINT-EXIT
+001990     END-READ.
+002000     MOVE IFT-CKPT-LAST-SEQ-NO TO IFT-LAST-RESTART-SEQ.
+002001     MOVE IFT-CKPT-RECORDS-READ TO IFT-RECORDS-READ.
+002002     MOVE IFT-CKPT-RECORDS-REJECTED TO IFT-RECORDS-REJECTED.
+002003     MOVE IFT-CKPT-RECORDS-LOW TO IFT-RECORDS-LOW.
+002004     MOVE IFT-CKPT-RECORDS-MEDIUM TO IFT-RECORDS-MEDIUM.
+002005     MOVE IFT-CKPT-RECORDS-HIGH TO IFT-RECORDS-HIGH.
+002006     MOVE IFT-CKPT-HIGH-VALUE-SEEN TO IFT-HIGH-VALUE-SEEN.
+002007     MOVE IFT-CKPT-LOW-VALUE-SEEN TO IFT-LOW-VALUE-SEEN.
+002008     MOVE IFT-CKPT-FIRST-VALUE-SW TO IFT-FIRST-VALUE-SW.
+002010     GO TO 1100-READ-CHECKPOINT-LOOP.
+002020 1100-READ-CHECKPOINT-EXIT.
+002030     CLOSE CHECKPOINT-FILE.
+002040     MOVE 'N' TO IFT-CKPT-EOF-SW.
+002050     DISPLAY 'IFT0004I RESTARTING AFTER SEQ NO = '
+002060         IFT-LAST-RESTART-SEQ.
+002065     DISPLAY 'IFT0005I PRIOR-SEGMENT RECORDS CARRIED FORWARD = '
+002066         IFT-RECORDS-READ.
+002070     EXIT.
+002080 
+002090 1200-WRITE-REPORT-HEADING.
+002100     WRITE RPT-PRINT-LINE FROM IFT-HDG-LINE-1
+002110         AFTER ADVANCING PAGE.
+002120     MOVE IFT-RUN-DATE TO IFT-HDG-DATE.
+002130     MOVE IFT-RUN-TIME TO IFT-HDG-TIME.
+002140     WRITE RPT-PRINT-LINE FROM IFT-HDG-LINE-2
+002150         AFTER ADVANCING 2 LINES.
+002160 1200-WRITE-REPORT-HEADING-EXIT.
+002170     EXIT.
+002180 
+002190 1300-READ-INPUT.
+002200     READ INPUT-FILE
+002210         AT END
+002220             MOVE 'Y' TO IFT-INPUT-EOF-SW
+002230     END-READ.
+002240 1300-READ-INPUT-EXIT.
+002250     EXIT.
+002260 
+002270 2000-PROCESS-ONE-RECORD.
+002280     IF IFT-STILL-SKIPPING
+002290         PERFORM 2900-CHECK-SKIP
+002300             THRU 2900-CHECK-SKIP-EXIT
+002310         IF IFT-STILL-SKIPPING
+002320             PERFORM 1300-READ-INPUT
+002330                 THRU 1300-READ-INPUT-EXIT
+002340             GO TO 2000-PROCESS-ONE-RECORD-EXIT
+002350         END-IF
+002360     END-IF.
+002370     ADD 1 TO IFT-RECORDS-READ.
+002380     PERFORM 2100-VALIDATE-INPUT
+002390         THRU 2100-VALIDATE-INPUT-EXIT.
+002400     IF IFT-X-RESULT = 'REJECTED'
+002410         PERFORM 2200-WRITE-REJECT
+002420             THRU 2200-WRITE-REJECT-EXIT
+002430     ELSE
+002440         PERFORM 2300-CLASSIFY-X
+002450             THRU 2300-CLASSIFY-X-EXIT
+002460         PERFORM 2400-WRITE-AUDIT
+002470             THRU 2400-WRITE-AUDIT-EXIT
+002480         PERFORM 2500-UPDATE-ACCUMULATORS
+002490             THRU 2500-UPDATE-ACCUMULATORS-EXIT
+002500         IF IFT-X-RESULT = 'HIGH'
+002510             PERFORM 2600-WRITE-ALERT
+002520                 THRU 2600-WRITE-ALERT-EXIT
+002530         END-IF
+002540     END-IF.
+002550     MOVE IFT-INPUT-SEQ-NO TO IFT-LAST-PROCESSED-SEQ.
+002560     PERFORM 2700-CHECKPOINT-IF-DUE
+002570         THRU 2700-CHECKPOINT-IF-DUE-EXIT.
+002580     PERFORM 1300-READ-INPUT
+002590         THRU 1300-READ-INPUT-EXIT.
+002600 2000-PROCESS-ONE-RECORD-EXIT.
+002610     EXIT.
+002620 
+002630 2100-VALIDATE-INPUT.
+002640     MOVE SPACES TO IFT-X-RESULT.
+002650     IF IFT-INPUT-X-VALUE IS NOT NUMERIC
+002660         MOVE 'REJECTED' TO IFT-X-RESULT
+002670         MOVE 'R001' TO IFT-REJECT-REASON-CODE
+002680         MOVE 'NON-NUMERIC X VALUE' TO IFT-REJECT-REASON-TEXT
+002690     ELSE
+002700*        A ONE-BYTE NUMERIC FIELD IS ALREADY IN RANGE 0-9 BY
+002701*        DEFINITION - THE NUMERIC TEST ABOVE IS THE COMPLETE
+002702*        DOMAIN EDIT, SO NO SEPARATE RANGE CHECK IS NEEDED HERE.
+002710         MOVE IFT-INPUT-X-VALUE TO IFT-X-NUMERIC
+002770     END-IF.
+002780 2100-VALIDATE-INPUT-EXIT.
+002790     EXIT.
+002800 
+002810 2200-WRITE-REJECT.
+002820     MOVE IFT-INPUT-SEQ-NO TO IFT-REJECT-SEQ-NO.
+002830     MOVE IFT-INPUT-X-VALUE TO IFT-REJECT-RAW-VALUE.
+002840     WRITE IFT-REJECT-RECORD.
+002850     ADD 1 TO IFT-RECORDS-REJECTED.
+002860 2200-WRITE-REJECT-EXIT.
+002870     EXIT.
+002880 
+002890 2300-CLASSIFY-X.
+002900     IF IFT-X-NUMERIC <= IFT-LOW-CUTOFF
+002910         MOVE 'LOW' TO IFT-X-RESULT
+002920         DISPLAY 'IFT0010I X = ' IFT-X-NUMERIC ' BAND = LOW'
+002930     ELSE
+002940         IF IFT-X-NUMERIC > IFT-THRESHOLD
+002950             MOVE 'HIGH' TO IFT-X-RESULT
+002960             DISPLAY 'IFT0011I X = ' IFT-X-NUMERIC ' BAND = HIGH'
+002970         ELSE
+002980             MOVE 'MEDIUM' TO IFT-X-RESULT
+002990             DISPLAY 'IFT0012I X = ' IFT-X-NUMERIC ' BAND=MEDIUM'
+003000         END-IF
+003010     END-IF.
+003020 2300-CLASSIFY-X-EXIT.
+003030     EXIT.
+003040 
+003050 2400-WRITE-AUDIT.
+003060     MOVE IFT-INPUT-SEQ-NO TO IFT-AUDIT-SEQ-NO.
+003070     MOVE IFT-X-NUMERIC TO IFT-AUDIT-X-VALUE.
+003080     MOVE IFT-THRESHOLD TO IFT-AUDIT-THRESHOLD.
+003090     MOVE IFT-X-RESULT TO IFT-AUDIT-RESULT.
+003100     MOVE IFT-RUN-DATE TO IFT-AUDIT-RUN-DATE.
+003110     MOVE IFT-RUN-TIME TO IFT-AUDIT-RUN-TIME.
+003120     WRITE IFT-AUDIT-RECORD.
+003130 2400-WRITE-AUDIT-EXIT.
+003140     EXIT.
+003150 
+003160 2500-UPDATE-ACCUMULATORS.
+003170     EVALUATE IFT-X-RESULT
+003180         WHEN 'LOW'
+003190             ADD 1 TO IFT-RECORDS-LOW
+003200         WHEN 'MEDIUM'
+003210             ADD 1 TO IFT-RECORDS-MEDIUM
+003220         WHEN 'HIGH'
+003230             ADD 1 TO IFT-RECORDS-HIGH
+003240     END-EVALUATE.
+003250     IF IFT-FIRST-VALUE
+003260         MOVE IFT-X-NUMERIC TO IFT-HIGH-VALUE-SEEN
+003270         MOVE IFT-X-NUMERIC TO IFT-LOW-VALUE-SEEN
+003280         MOVE 'N' TO IFT-FIRST-VALUE-SW
+003290     ELSE
+003300         IF IFT-X-NUMERIC > IFT-HIGH-VALUE-SEEN
+003310             MOVE IFT-X-NUMERIC TO IFT-HIGH-VALUE-SEEN
+003320         END-IF
+003330         IF IFT-X-NUMERIC < IFT-LOW-VALUE-SEEN
+003340             MOVE IFT-X-NUMERIC TO IFT-LOW-VALUE-SEEN
+003350         END-IF
+003360     END-IF.
+003370 2500-UPDATE-ACCUMULATORS-EXIT.
+003380     EXIT.
+003390 
+003400 2600-WRITE-ALERT.
+003410     MOVE IFT-INPUT-SEQ-NO TO IFT-ALERT-SEQ-NO.
+003420     MOVE IFT-X-NUMERIC TO IFT-ALERT-X-VALUE.
+003430     MOVE IFT-THRESHOLD TO IFT-ALERT-THRESHOLD.
+003440     MOVE 'HIGH' TO IFT-ALERT-SEVERITY.
+003450     MOVE IFT-RUN-DATE TO IFT-ALERT-RUN-DATE.
+003460     MOVE IFT-RUN-TIME TO IFT-ALERT-RUN-TIME.
+003470     WRITE IFT-ALERT-RECORD.
+003480 2600-WRITE-ALERT-EXIT.
+003490     EXIT.
+003500 
+003510 2700-CHECKPOINT-IF-DUE.
+003520     ADD 1 TO IFT-CKPT-COUNTER.
+003530     IF IFT-CKPT-COUNTER >= IFT-CKPT-INTERVAL
+003540         MOVE IFT-LAST-PROCESSED-SEQ TO IFT-CKPT-LAST-SEQ-NO
+003550         MOVE IFT-RUN-DATE TO IFT-CKPT-RUN-DATE
+003560         MOVE IFT-RUN-TIME TO IFT-CKPT-RUN-TIME
+003565         PERFORM 2750-SAVE-ACCUM-TO-CKPT
+003566             THRU 2750-SAVE-ACCUM-TO-CKPT-EXIT
+003570         WRITE IFT-CKPT-RECORD
+003580         MOVE ZERO TO IFT-CKPT-COUNTER
+003590     END-IF.
+003600 2700-CHECKPOINT-IF-DUE-EXIT.
+003610     EXIT.
+003611 
+003612 2750-SAVE-ACCUM-TO-CKPT.
+003613     MOVE IFT-RECORDS-READ TO IFT-CKPT-RECORDS-READ.
+003614     MOVE IFT-RECORDS-REJECTED TO IFT-CKPT-RECORDS-REJECTED.
+003615     MOVE IFT-RECORDS-LOW TO IFT-CKPT-RECORDS-LOW.
+003616     MOVE IFT-RECORDS-MEDIUM TO IFT-CKPT-RECORDS-MEDIUM.
+003617     MOVE IFT-RECORDS-HIGH TO IFT-CKPT-RECORDS-HIGH.
+003618     MOVE IFT-HIGH-VALUE-SEEN TO IFT-CKPT-HIGH-VALUE-SEEN.
+003619     MOVE IFT-LOW-VALUE-SEEN TO IFT-CKPT-LOW-VALUE-SEEN.
+003620     MOVE IFT-FIRST-VALUE-SW TO IFT-CKPT-FIRST-VALUE-SW.
+003621 2750-SAVE-ACCUM-TO-CKPT-EXIT.
+003622     EXIT.
+003623 
+003630 2900-CHECK-SKIP.
+003640     IF IFT-INPUT-SEQ-NO > IFT-LAST-RESTART-SEQ
+003650         MOVE 'N' TO IFT-SKIPPING-SW
+003660     END-IF.
+003670 2900-CHECK-SKIP-EXIT.
+003680     EXIT.
+003690 
+003700 8000-FINALIZE.
+003710     IF IFT-CKPT-COUNTER > ZERO
+003720         MOVE IFT-LAST-PROCESSED-SEQ TO IFT-CKPT-LAST-SEQ-NO
+003730         MOVE IFT-RUN-DATE TO IFT-CKPT-RUN-DATE
+003740         MOVE IFT-RUN-TIME TO IFT-CKPT-RUN-TIME
+003745         PERFORM 2750-SAVE-ACCUM-TO-CKPT
+003746             THRU 2750-SAVE-ACCUM-TO-CKPT-EXIT
+003750         WRITE IFT-CKPT-RECORD
+003760     END-IF.
+003770     PERFORM 8100-WRITE-SUMMARY-REPORT
+003780         THRU 8100-WRITE-SUMMARY-REPORT-EXIT.
+003790     CLOSE INPUT-FILE.
+003800     CLOSE AUDIT-FILE.
+003810     CLOSE REJECT-FILE.
+003820     CLOSE ALERT-FILE.
+003830     CLOSE CHECKPOINT-FILE.
+003840     CLOSE REPORT-FILE.
+003850     DISPLAY 'IFT0099I RECORDS READ       = ' IFT-RECORDS-READ.
+003860     DISPLAY 'IFT0099I RECORDS REJECTED  = ' IFT-RECORDS-REJECTED.
+003870     DISPLAY 'IFT0099I RECORDS HIGH       = ' IFT-RECORDS-HIGH.
+003871     EVALUATE TRUE
+003872         WHEN IFT-PARM-MISSING
+003873             MOVE 8 TO RETURN-CODE
+003874             DISPLAY 'IFT0097E RETURN CODE 8 - PARMFILE MISSING'
+003875         WHEN IFT-RECORDS-REJECTED > ZERO
+003876             MOVE 4 TO RETURN-CODE
+003877             DISPLAY 'IFT0098W RETURN CODE 4 - REJECTS ON FILE'
+003878         WHEN OTHER
+003879             MOVE 0 TO RETURN-CODE
+003880     END-EVALUATE.
+003881 8000-FINALIZE-EXIT.
+003890     EXIT.
+003900 
+003910 8100-WRITE-SUMMARY-REPORT.
+003920     MOVE 'RECORDS EVALUATED' TO IFT-DET-LABEL.
+003930     MOVE IFT-RECORDS-READ TO IFT-DET-VALUE.
+003940     WRITE RPT-PRINT-LINE FROM IFT-DET-LINE
+003950         AFTER ADVANCING 1 LINE.
+003960     MOVE 'RECORDS REJECTED' TO IFT-DET-LABEL.
+003970     MOVE IFT-RECORDS-REJECTED TO IFT-DET-VALUE.
+003980     WRITE RPT-PRINT-LINE FROM IFT-DET-LINE
+003990         AFTER ADVANCING 1 LINE.
+004000     MOVE 'RECORDS LOW (AT/UNDER CUTOFF)' TO IFT-DET-LABEL.
+004010     MOVE IFT-RECORDS-LOW TO IFT-DET-VALUE.
+004020     WRITE RPT-PRINT-LINE FROM IFT-DET-LINE
+004030         AFTER ADVANCING 1 LINE.
+004040     MOVE 'RECORDS MEDIUM' TO IFT-DET-LABEL.
+004050     MOVE IFT-RECORDS-MEDIUM TO IFT-DET-VALUE.
+004060     WRITE RPT-PRINT-LINE FROM IFT-DET-LINE
+004070         AFTER ADVANCING 1 LINE.
+004080     MOVE 'RECORDS HIGH (OVER THRESHOLD)' TO IFT-DET-LABEL.
+004090     MOVE IFT-RECORDS-HIGH TO IFT-DET-VALUE.
+004100     WRITE RPT-PRINT-LINE FROM IFT-DET-LINE
+004110         AFTER ADVANCING 1 LINE.
+004120     MOVE 'HIGHEST X VALUE SEEN' TO IFT-DET-LABEL.
+004121     IF IFT-FIRST-VALUE
+004122         MOVE 'NONE' TO IFT-DET-VALUE-TEXT
+004123     ELSE
+004124         MOVE IFT-HIGH-VALUE-SEEN TO IFT-DET-VALUE
+004125     END-IF.
+004130     WRITE RPT-PRINT-LINE FROM IFT-DET-LINE
+004140         AFTER ADVANCING 1 LINE.
+004150     MOVE 'LOWEST X VALUE SEEN' TO IFT-DET-LABEL.
+004160     IF IFT-FIRST-VALUE
+004161         MOVE 'NONE' TO IFT-DET-VALUE-TEXT
+004162     ELSE
+004163         MOVE IFT-LOW-VALUE-SEEN TO IFT-DET-VALUE
+004164     END-IF.
+004170     WRITE RPT-PRINT-LINE FROM IFT-DET-LINE
+004180         AFTER ADVANCING 1 LINE.
+004200 8100-WRITE-SUMMARY-REPORT-EXIT.
+004210     EXIT.
